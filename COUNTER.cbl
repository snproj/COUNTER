@@ -6,18 +6,81 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUNTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DICT-FILE ASSIGN TO "DICT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS DICT-FILE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT RPT-FILE ASSIGN TO "REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DICT-FILE
+           RECORD CONTAINS 103 CHARACTERS.
+       01  DICT-RECORD.
+           05 DR-WORD-ENTRY   PIC X(100).
+           05 DR-WORD-COUNTER PIC S999.
+       FD  TRANS-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+       01  TRANS-RECORD       PIC X(100).
+       FD  RPT-FILE
+           RECORD CONTAINS 110 CHARACTERS.
+       01  RPT-DETAIL-LINE.
+           05 RL-WORD          PIC X(100).
+           05 RL-COUNT         PIC ZZZ9-.
+       01  RPT-TOTAL-LINE      PIC X(40).
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SW-WORD-ENTRY    PIC X(100).
+           05 SW-WORD-COUNTER  PIC S999.
+       FD  AUDIT-FILE
+           RECORD CONTAINS 400 CHARACTERS.
+       01  AUDIT-LINE          PIC X(400).
        WORKING-STORAGE SECTION.
        01 DICT.
-           05 DICT-ENTRY OCCURS 1000 TIMES INDEXED BY I.
+           05 DICT-ENTRY OCCURS 5000 TIMES INDEXED BY I J.
                10 WORD-ENTRY   PIC X(100).
                10 WORD-COUNTER PIC S999.
-       77 TOTAL-WORDS      PIC 999.
-       77 NEW-PTR          PIC 999.
+       77 TABLE-SIZE        PIC 9999 VALUE 5000.
+       77 CASE-SENSITIVE-MODE PIC X(1) VALUE "Y".
+       77 UC-LOOKUP-WORD    PIC X(100).
+       77 DICT-FILE-STATUS PIC XX.
+       77 TRANS-FILE-STATUS PIC XX.
+       77 TRANS-EOF-FLAG PIC X VALUE "N".
+       77 TRANS-WORDS-LOADED PIC 9999.
+       77 RPT-FILE-STATUS PIC XX.
+       77 REPORT-SORT-MODE PIC X(1).
+       77 REPORT-EOF-FLAG PIC X VALUE "N".
+       77 REPORT-TOTAL PIC 9999 VALUE 0.
+       77 LEADERBOARD-EOF-FLAG PIC X VALUE "N".
+       77 LEADERBOARD-RANK PIC 9999 VALUE 0.
+       77 AUDIT-FILE-STATUS PIC XX.
+       77 AUDIT-ACTION PIC X(10).
+       77 AUDIT-WORD PIC X(100).
+       77 AUDIT-OLD-TEXT PIC X(100).
+       77 AUDIT-NEW-TEXT PIC X(140).
+       77 AUDIT-NUMERIC-EDIT PIC ---------9.
+       77 AUDIT-NUMERIC-EDIT2 PIC ---------9.
+       77 AUDIT-DATE PIC X(8).
+       77 AUDIT-TIME PIC X(8).
+       77 ENTRIES-SINCE-SAVE PIC 999 VALUE 0.
+       77 PERIODIC-SAVE-THRESHOLD PIC 999 VALUE 10.
+       77 TOTAL-WORDS      PIC 9999.
+       77 NEW-PTR          PIC 9999.
        77 TEMP-WORD        PIC X(100).
        77 WORD-TO-DELETE   PIC X(100).
        77 WORDS-DELETED    PIC 9999.
+       77 FREE-SLOT-FOUND  PIC X VALUE "N".
+       77 FREE-SLOT-PTR    PIC 9999 VALUE 0.
        77 WORD-TO-AMEND    PIC X(100).
        77 AMEND-AMT        PIC S9999999.
        77 ALLOW-UNDERFLOW  PIC X(1).
@@ -25,6 +88,8 @@
        77 DICTATE-AMT      PIC S9999999.
        77 WORD-TO-REPLACE  PIC X(100).
        77 REPLACED-WITH    PIC X(100).
+       77 REPLACE-DUP-FLAG PIC 9.
+       77 REPLACE-DUP-PTR  PIC S9999999.
        77 WORD-TO-MERGE1   PIC X(100).
        77 WORD-TO-MERGE2   PIC X(100).
        77 MERGE-AMT        PIC S9999999.
@@ -55,7 +120,8 @@
            DISPLAY "THE PROGRAM WILL THEN INCREASE THAT ENTRY'S TALLY"
            DISPLAY "BY ONE."
            DISPLAY " "
-           DISPLAY "(CASE SENSITIVE!!!) SPECIAL WORDS FOR FUNCTIONS: "
+           DISPLAY "(CASE SENSITIVE BY DEFAULT -- SEE ""CASEMODE"")"
+           DISPLAY "SPECIAL WORDS FOR FUNCTIONS: "
            DISPLAY "__________________________________________________"
            DISPLAY """DISPLAY"" -- TO DISPLAY ALL ENTRIES AND THEIR"
            DISPLAY "             RESPECTIVE NUMBERS OF OCCURENCES"
@@ -70,6 +136,14 @@
            DISPLAY "             ANOTHER, TAKING A CHOSEN NUMBER FROM"
            DISPLAY "             THE ORIGINAL"
            DISPLAY """DELETE"" --- TO DELETE ENTRIES"
+           DISPLAY """BATCH"" ---- TO LOAD A TRANSACTION FILE OF "
+           DISPLAY "             ENTRIES (ONE PER RECORD) IN ONE JOB"
+           DISPLAY """REPORT"" --- TO WRITE A SORTED, PRINTABLE SUMMARY"
+           DISPLAY "             REPORT TO A FILE"
+           DISPLAY """LEADERBOARD"" TO DISPLAY ENTRIES RANKED BY TALLY,"
+           DISPLAY "             HIGHEST FIRST"
+           DISPLAY """CASEMODE"" -- TO TOGGLE CASE-SENSITIVE MATCHING"
+           DISPLAY "             ON OR OFF FOR ALL LOOKUPS"
            DISPLAY """EXIT"" ----- TO EXIT PROGRAM"
            DISPLAY " "
            DISPLAY "NOTE: DELETED OR MERGED ENTRIES WILL NOT SHIFT THE"
@@ -80,6 +154,7 @@
            SET WORDS-DELETED TO 0.
            SET NEW-PTR TO 1.
            SET I TO 1.
+           PERFORM LOAD-DICT.
            PERFORM FOREVER
                PERFORM ENTERING-PROCEDURE
                PERFORM DIRECTORY
@@ -87,7 +162,51 @@
            DISPLAY "MAIN-PROCEDURE: PRESS ANY KEY TO END PROGRAM."
            DISPLAY "IF YOU SEE THIS, THIS IS AN ERROR."
            ACCEPT OMITTED.
+           PERFORM SAVE-DICT.
            STOP RUN.
+       LOAD-DICT.
+           OPEN INPUT DICT-FILE.
+           IF DICT-FILE-STATUS EQUALS "00" THEN
+               PERFORM UNTIL DICT-FILE-STATUS NOT EQUAL TO "00"
+                   READ DICT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF NEW-PTR IS GREATER THAN TABLE-SIZE THEN
+                               DISPLAY "DICTIONARY FULL. DISCARDING "
+      -                           "REMAINING RECORDS IN DICT.DAT."
+                               MOVE "99" TO DICT-FILE-STATUS
+                           ELSE
+                               MOVE DR-WORD-ENTRY TO WORD-ENTRY(NEW-PTR)
+                               MOVE DR-WORD-COUNTER
+                                   TO WORD-COUNTER(NEW-PTR)
+                               IF WORD-ENTRY(NEW-PTR) EQUAL TO
+      -                           "//////////////" THEN
+                                   ADD 1 TO WORDS-DELETED
+                               END-IF
+                               ADD 1 TO NEW-PTR
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DICT-FILE
+               DISPLAY "DICTIONARY LOADED FROM DICT.DAT."
+           ELSE
+               DISPLAY "NO EXISTING DICTIONARY FILE FOUND."
+               DISPLAY "STARTING FRESH."
+           END-IF.
+       SAVE-DICT.
+           OPEN OUTPUT DICT-FILE.
+           IF DICT-FILE-STATUS NOT EQUAL TO "00" THEN
+               DISPLAY "COULD NOT OPEN DICT.DAT. DICTIONARY NOT SAVED."
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I EQUALS NEW-PTR
+                   MOVE WORD-ENTRY(I) TO DR-WORD-ENTRY
+                   MOVE WORD-COUNTER(I) TO DR-WORD-COUNTER
+                   WRITE DICT-RECORD
+               END-PERFORM
+               CLOSE DICT-FILE
+               DISPLAY "DICTIONARY SAVED TO DICT.DAT."
+           END-IF.
        ENTERING-PROCEDURE.
            DISPLAY "__________________________________________________"
            DISPLAY "PLEASE SUBMIT AN ENTRY.".
@@ -107,31 +226,113 @@
                PERFORM SPLIT-PROCEDURE
            ELSE IF TEMP-WORD EQUALS "DELETE" THEN
                PERFORM DELETE-PROCEDURE
+           ELSE IF TEMP-WORD EQUALS "BATCH" THEN
+               PERFORM BATCH-PROCEDURE
+           ELSE IF TEMP-WORD EQUALS "REPORT" THEN
+               PERFORM REPORT-PROCEDURE
+           ELSE IF TEMP-WORD EQUALS "LEADERBOARD" THEN
+               PERFORM LEADERBOARD-PROCEDURE
+           ELSE IF TEMP-WORD EQUALS "CASEMODE" THEN
+               PERFORM CASEMODE-PROCEDURE
            ELSE IF TEMP-WORD EQUALS "EXIT" THEN
                PERFORM EXIT-PROCEDURE
            ELSE PERFORM SEARCH-PROCEDURE
            END-IF.
+       BATCH-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY "__________________________________________________"
+           DISPLAY "BATCH LOAD: READING ENTRIES FROM TRANS.DAT".
+           SET TRANS-WORDS-LOADED TO 0.
+           MOVE "N" TO TRANS-EOF-FLAG.
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-FILE-STATUS NOT EQUAL TO "00" THEN
+               DISPLAY "COULD NOT OPEN TRANS.DAT. BATCH UNSUCCESSFUL."
+           ELSE
+               PERFORM UNTIL TRANS-EOF-FLAG EQUALS "Y"
+                   READ TRANS-FILE INTO TEMP-WORD
+                       AT END
+                           MOVE "Y" TO TRANS-EOF-FLAG
+                       NOT AT END
+                           PERFORM SEARCH-PROCEDURE
+                           ADD 1 TO TRANS-WORDS-LOADED
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               DISPLAY "BATCH LOAD COMPLETE. " TRANS-WORDS-LOADED
+      -                " ENTRIES PROCESSED FROM TRANS.DAT."
+           END-IF.
+           INITIALIZE TEMP-WORD.
+           DISPLAY "__________________________________________________".
+           DISPLAY " "
+           DISPLAY " ".
        SEARCH-PROCEDURE.
            DISPLAY "__________________________________________________"
            SET I TO 1.
-           SEARCH DICT-ENTRY
-               AT END
-                   PERFORM ADD-NEW-WORD
-               WHEN WORD-ENTRY(I) EQUAL TO TEMP-WORD
-                   DISPLAY "AT INDEX: "I", ENTRY FOUND: "WORD-ENTRY(I)
-                   PERFORM INCREASE-WORD-COUNTER
-           END-SEARCH.
+           IF CASE-SENSITIVE-MODE EQUALS "Y" THEN
+               SEARCH DICT-ENTRY
+                   AT END
+                       PERFORM ADD-NEW-WORD
+                   WHEN WORD-ENTRY(I) EQUAL TO TEMP-WORD
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM INCREASE-WORD-COUNTER
+               END-SEARCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE(TEMP-WORD) TO UC-LOOKUP-WORD
+               SEARCH DICT-ENTRY
+                   AT END
+                       PERFORM ADD-NEW-WORD
+                   WHEN FUNCTION UPPER-CASE(WORD-ENTRY(I))
+      -                    EQUAL TO UC-LOOKUP-WORD
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM INCREASE-WORD-COUNTER
+               END-SEARCH
+           END-IF.
            INITIALIZE TEMP-WORD.
            DISPLAY "__________________________________________________".
            DISPLAY " ".
            DISPLAY " ".
+           PERFORM PERIODIC-SAVE-CHECK.
+       PERIODIC-SAVE-CHECK.
+           ADD 1 TO ENTRIES-SINCE-SAVE.
+           IF ENTRIES-SINCE-SAVE IS GREATER THAN OR EQUAL TO
+                   PERIODIC-SAVE-THRESHOLD THEN
+               PERFORM SAVE-DICT
+               MOVE 0 TO ENTRIES-SINCE-SAVE
+           END-IF.
+       FIND-FREE-SLOT.
+           MOVE "N" TO FREE-SLOT-FOUND.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J EQUALS NEW-PTR
+               IF WORD-ENTRY(J) EQUAL TO "//////////////"
+                  AND FREE-SLOT-FOUND EQUALS "N" THEN
+                   MOVE "Y" TO FREE-SLOT-FOUND
+                   SET FREE-SLOT-PTR TO J
+               END-IF
+           END-PERFORM.
        ADD-NEW-WORD.
-           MOVE TEMP-WORD TO WORD-ENTRY(NEW-PTR).
-           MOVE 1 TO WORD-COUNTER(NEW-PTR).
-           DISPLAY "NEW ENTRY!".
-           DISPLAY WORD-COUNTER(NEW-PTR) " OCCURENCES OF: " WORD-ENTRY(N
-      -            EW-PTR).
-           ADD 1 TO NEW-PTR.
+           PERFORM FIND-FREE-SLOT.
+           IF FREE-SLOT-FOUND EQUALS "Y" THEN
+               MOVE TEMP-WORD TO WORD-ENTRY(FREE-SLOT-PTR)
+               MOVE 1 TO WORD-COUNTER(FREE-SLOT-PTR)
+               SUBTRACT 1 FROM WORDS-DELETED
+               DISPLAY "NEW ENTRY! (REUSED A RECLAIMED SLOT)"
+               DISPLAY WORD-COUNTER(FREE-SLOT-PTR) " OCCURENCES OF: "
+      -                WORD-ENTRY(FREE-SLOT-PTR)
+           ELSE
+               IF NEW-PTR IS GREATER THAN TABLE-SIZE THEN
+                   DISPLAY "DICTIONARY FULL. CANNOT ADD NEW ENTRY: "
+      -                    TEMP-WORD
+               ELSE
+                   MOVE TEMP-WORD TO WORD-ENTRY(NEW-PTR)
+                   MOVE 1 TO WORD-COUNTER(NEW-PTR)
+                   DISPLAY "NEW ENTRY!"
+                   DISPLAY WORD-COUNTER(NEW-PTR) " OCCURENCES OF: "
+      -                    WORD-ENTRY(NEW-PTR)
+                   ADD 1 TO NEW-PTR
+               END-IF
+           END-IF.
        INCREASE-WORD-COUNTER.
            ADD 1 TO WORD-COUNTER(I).
            DISPLAY WORD-COUNTER(I) " OCCURENCES OF: " WORD-ENTRY(I).
@@ -155,6 +356,147 @@
            DISPLAY " "
            DISPLAY " "
            DISPLAY " ".
+       REPORT-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY "__________________________________________________"
+           DISPLAY "SORT BY (A)LPHABETICAL OR (C)OUNT DESCENDING?"
+           ACCEPT REPORT-SORT-MODE.
+           SET REPORT-TOTAL TO 0.
+           IF REPORT-SORT-MODE EQUALS "A" THEN
+               SORT SORT-WORK-FILE ON ASCENDING KEY SW-WORD-ENTRY
+                   INPUT PROCEDURE IS REPORT-RELEASE-PROC
+                   OUTPUT PROCEDURE IS REPORT-WRITE-PROC
+               IF RPT-FILE-STATUS EQUAL TO "00" THEN
+                   DISPLAY "REPORT WRITTEN TO REPORT.TXT"
+      -                    " (ALPHABETICAL)."
+               END-IF
+           ELSE IF REPORT-SORT-MODE EQUALS "C" THEN
+               SORT SORT-WORK-FILE ON DESCENDING KEY SW-WORD-COUNTER
+                   INPUT PROCEDURE IS REPORT-RELEASE-PROC
+                   OUTPUT PROCEDURE IS REPORT-WRITE-PROC
+               IF RPT-FILE-STATUS EQUAL TO "00" THEN
+                   DISPLAY "REPORT WRITTEN TO REPORT.TXT (BY COUNT)."
+               END-IF
+           ELSE
+               DISPLAY "INPUT NOT RECOGNIZED. REPORT NOT GENERATED."
+           END-IF.
+           INITIALIZE TEMP-WORD.
+           DISPLAY "__________________________________________________".
+           DISPLAY " "
+           DISPLAY " ".
+       REPORT-RELEASE-PROC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I EQUALS NEW-PTR
+               IF WORD-ENTRY(I) NOT EQUAL TO "//////////////" THEN
+                   MOVE WORD-ENTRY(I) TO SW-WORD-ENTRY
+                   MOVE WORD-COUNTER(I) TO SW-WORD-COUNTER
+                   RELEASE SORT-WORK-RECORD
+               END-IF
+           END-PERFORM.
+       REPORT-WRITE-PROC.
+           MOVE "N" TO REPORT-EOF-FLAG.
+           OPEN OUTPUT RPT-FILE.
+           IF RPT-FILE-STATUS NOT EQUAL TO "00" THEN
+               DISPLAY "COULD NOT OPEN REPORT.TXT. REPORT NOT WRITTEN."
+               PERFORM UNTIL REPORT-EOF-FLAG EQUALS "Y"
+                   RETURN SORT-WORK-FILE
+                       AT END
+                           MOVE "Y" TO REPORT-EOF-FLAG
+                       NOT AT END
+                           CONTINUE
+                   END-RETURN
+               END-PERFORM
+           ELSE
+               PERFORM UNTIL REPORT-EOF-FLAG EQUALS "Y"
+                   RETURN SORT-WORK-FILE
+                       AT END
+                           MOVE "Y" TO REPORT-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO REPORT-TOTAL
+                           MOVE SW-WORD-ENTRY TO RL-WORD
+                           MOVE SW-WORD-COUNTER TO RL-COUNT
+                           WRITE RPT-DETAIL-LINE
+                   END-RETURN
+               END-PERFORM
+               MOVE SPACES TO RPT-TOTAL-LINE
+               STRING REPORT-TOTAL DELIMITED BY SIZE
+                   " ENTRIES IN TOTAL." DELIMITED BY SIZE
+                   INTO RPT-TOTAL-LINE
+               WRITE RPT-TOTAL-LINE
+               CLOSE RPT-FILE
+           END-IF.
+       LEADERBOARD-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY "__________________________________________________"
+           DISPLAY "LEADERBOARD - ENTRIES RANKED BY TALLY, DESCENDING"
+           DISPLAY "__________________________________________________"
+           SET LEADERBOARD-RANK TO 0.
+           SORT SORT-WORK-FILE ON DESCENDING KEY SW-WORD-COUNTER
+               INPUT PROCEDURE IS REPORT-RELEASE-PROC
+               OUTPUT PROCEDURE IS LEADERBOARD-WRITE-PROC.
+           DISPLAY "__________________________________________________".
+           DISPLAY " "
+           DISPLAY " ".
+       LEADERBOARD-WRITE-PROC.
+           MOVE "N" TO LEADERBOARD-EOF-FLAG.
+           PERFORM UNTIL LEADERBOARD-EOF-FLAG EQUALS "Y"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "Y" TO LEADERBOARD-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO LEADERBOARD-RANK
+                       DISPLAY LEADERBOARD-RANK ". " SW-WORD-ENTRY
+      -                        " - " SW-WORD-COUNTER " OCCURRENCES"
+               END-RETURN
+           END-PERFORM.
+       CASEMODE-PROCEDURE.
+           DISPLAY " ".
+           DISPLAY " ".
+           DISPLAY "__________________________________________________"
+           IF CASE-SENSITIVE-MODE EQUALS "Y" THEN
+               MOVE "N" TO CASE-SENSITIVE-MODE
+               DISPLAY "CASE-SENSITIVE MATCHING IS NOW OFF."
+               DISPLAY "APPLE AND apple WILL NOW MATCH THE SAME ENTRY."
+           ELSE
+               MOVE "Y" TO CASE-SENSITIVE-MODE
+               DISPLAY "CASE-SENSITIVE MATCHING IS NOW ON."
+               DISPLAY "APPLE AND apple WILL NOW BE SEPARATE ENTRIES."
+           END-IF.
+           DISPLAY "__________________________________________________".
+           DISPLAY " "
+           DISPLAY " ".
+       AUDIT-LOG-WRITE.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS NOT EQUAL TO "00" THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF AUDIT-FILE-STATUS NOT EQUAL TO "00" THEN
+               DISPLAY "COULD NOT OPEN AUDIT.LOG. AUDIT ENTRY NOT "
+      -            "WRITTEN."
+           ELSE
+               MOVE SPACES TO AUDIT-LINE
+               STRING AUDIT-DATE              DELIMITED BY SIZE
+                      " "                     DELIMITED BY SIZE
+                      AUDIT-TIME              DELIMITED BY SIZE
+                      " ACTION="              DELIMITED BY SIZE
+                      FUNCTION TRIM(AUDIT-ACTION)
+      -                                       DELIMITED BY SIZE
+                      " WORD="                DELIMITED BY SIZE
+                      FUNCTION TRIM(AUDIT-WORD)
+      -                                       DELIMITED BY SIZE
+                      " OLD="                 DELIMITED BY SIZE
+                      FUNCTION TRIM(AUDIT-OLD-TEXT)
+      -                                       DELIMITED BY SIZE
+                      " NEW="                 DELIMITED BY SIZE
+                      FUNCTION TRIM(AUDIT-NEW-TEXT)
+      -                                       DELIMITED BY SIZE
+                      INTO AUDIT-LINE
+               WRITE AUDIT-LINE
+               CLOSE AUDIT-FILE
+           END-IF.
        AMEND-PROCEDURE.
            DISPLAY " ".
            DISPLAY " ".
@@ -170,45 +512,81 @@
        AMEND-SEARCH.
            DISPLAY "__________________________________________________"
            SET I TO 1.
-           SEARCH DICT-ENTRY
-               AT END
-                   DISPLAY "NOT IN EXISTING DICTIONARY: " WORD-TO-AMEND
-                   DISPLAY "AMEND UNSUCCESSFUL."
-               WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-AMEND
-                   DISPLAY "AT INDEX: "I", ENTRY FOUND: "WORD-ENTRY(I)
-                   PERFORM AMEND-WORD
-           END-SEARCH.
+           IF CASE-SENSITIVE-MODE EQUALS "Y" THEN
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-AMEND
+                       DISPLAY "AMEND UNSUCCESSFUL."
+                   WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-AMEND
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM AMEND-WORD
+               END-SEARCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WORD-TO-AMEND) TO UC-LOOKUP-WORD
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-AMEND
+                       DISPLAY "AMEND UNSUCCESSFUL."
+                   WHEN FUNCTION UPPER-CASE(WORD-ENTRY(I))
+      -                    EQUAL TO UC-LOOKUP-WORD
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM AMEND-WORD
+               END-SEARCH
+           END-IF.
            INITIALIZE TEMP-WORD.
            INITIALIZE ALLOW-UNDERFLOW.
            DISPLAY "__________________________________________________".
            DISPLAY " "
            DISPLAY " ".
        AMEND-WORD.
-           ADD AMEND-AMT TO WORD-COUNTER(I).
-           IF WORD-COUNTER(I) IS LESS THAN ZERO THEN
-               DISPLAY "NEGATIVE TALLY NUMBER DETECTED. ALLOW"
-      -        " UNDERFLOW? Y/N"
-               ACCEPT ALLOW-UNDERFLOW
-               IF ALLOW-UNDERFLOW EQUALS "Y" THEN
-                   DISPLAY "SUCCESSFULLY AMENDED ENTRY: " WORD-TO-AMEND
-                   DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+           MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT.
+           MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-OLD-TEXT.
+           ADD AMEND-AMT TO WORD-COUNTER(I)
+               ON SIZE ERROR
+                   DISPLAY "TALLY OVERFLOW. AMEND REJECTED FOR: "
+      -                    WORD-TO-AMEND
+                   DISPLAY "TALLY UNCHANGED: " WORD-COUNTER(I)
       -                    " OCCURRENCES OF: "WORD-ENTRY(I)
-               ELSE IF ALLOW-UNDERFLOW EQUALS "N" THEN
-                   MOVE ZERO TO WORD-COUNTER(I)
+               NOT ON SIZE ERROR
+                   IF WORD-COUNTER(I) IS LESS THAN ZERO THEN
+                       DISPLAY "NEGATIVE TALLY NUMBER DETECTED. ALLOW"
+      -                " UNDERFLOW? Y/N"
+                       ACCEPT ALLOW-UNDERFLOW
+                       IF ALLOW-UNDERFLOW EQUALS "Y" THEN
+                           DISPLAY "SUCCESSFULLY AMENDED ENTRY: "
+      -                            WORD-TO-AMEND
+                           DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+      -                            " OCCURRENCES OF: "WORD-ENTRY(I)
+                       ELSE IF ALLOW-UNDERFLOW EQUALS "N" THEN
+                           MOVE ZERO TO WORD-COUNTER(I)
+                           DISPLAY "SUCCESSFULLY AMENDED ENTRY: "
+      -                            WORD-TO-AMEND
+                           DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+      -                            " OCCURRENCES OF: "WORD-ENTRY(I)
+                       ELSE
+                           MOVE ZERO TO WORD-COUNTER(I)
+                           DISPLAY "INPUT NOT RECOGNIZED. UNDERFLOW"
+      -                    " ASSUMED TO BE DISALLOWED."
+                           DISPLAY "SUCCESSFULLY AMENDED ENTRY: "
+      -                            WORD-TO-AMEND
+                           DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+      -                            " OCCURRENCES OF: "WORD-ENTRY(I)
+                       END-IF
+                   ELSE
                    DISPLAY "SUCCESSFULLY AMENDED ENTRY: " WORD-TO-AMEND
                    DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
       -                    " OCCURRENCES OF: "WORD-ENTRY(I)
-               ELSE
-                   MOVE ZERO TO WORD-COUNTER(I)
-                   DISPLAY "INPUT NOT RECOGNIZED. UNDERFLOW ASSUMED TO"
-      -            " BE DISALLOWED."
-                   DISPLAY "SUCCESSFULLY AMENDED ENTRY: " WORD-TO-AMEND
-                   DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
-      -                    " OCCURRENCES OF: "WORD-ENTRY(I)
-           ELSE
-               DISPLAY "SUCCESSFULLY AMENDED ENTRY: " WORD-TO-AMEND
-               DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
-      -                " OCCURRENCES OF: "WORD-ENTRY(I)
+               END-IF
+               MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT
+               MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-NEW-TEXT
+               MOVE "AMEND" TO AUDIT-ACTION
+               MOVE WORD-TO-AMEND TO AUDIT-WORD
+               PERFORM AUDIT-LOG-WRITE
+           END-ADD.
            INITIALIZE AMEND-AMT.
            INITIALIZE WORD-TO-AMEND.
        DICTATE-PROCEDURE.
@@ -226,45 +604,83 @@
        DICTATE-SEARCH.
            DISPLAY "__________________________________________________"
            SET I TO 1.
-           SEARCH DICT-ENTRY
-               AT END
-                   DISPLAY "NOT IN EXISTING DICTIONARY: "
-      -                    WORD-TO-DICTATE
-                   DISPLAY "DICTATE UNSUCCESSFUL."
-               WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-DICTATE
-                   DISPLAY "AT INDEX: "I", ENTRY FOUND: "WORD-ENTRY(I)
-                   PERFORM DICTATE-WORD
-           END-SEARCH.
+           IF CASE-SENSITIVE-MODE EQUALS "Y" THEN
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-DICTATE
+                       DISPLAY "DICTATE UNSUCCESSFUL."
+                   WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-DICTATE
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM DICTATE-WORD
+               END-SEARCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WORD-TO-DICTATE)
+      -            TO UC-LOOKUP-WORD
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-DICTATE
+                       DISPLAY "DICTATE UNSUCCESSFUL."
+                   WHEN FUNCTION UPPER-CASE(WORD-ENTRY(I))
+      -                    EQUAL TO UC-LOOKUP-WORD
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM DICTATE-WORD
+               END-SEARCH
+           END-IF.
            INITIALIZE TEMP-WORD.
            INITIALIZE ALLOW-UNDERFLOW.
            DISPLAY "__________________________________________________".
            DISPLAY " "
            DISPLAY " ".
        DICTATE-WORD.
-           MOVE DICTATE-AMT TO WORD-COUNTER(I).
-           IF WORD-COUNTER(I) IS LESS THAN ZERO THEN
-               DISPLAY "NEGATIVE TALLY NUMBER DETECTED. ALLOW"
-      -        " UNDERFLOW? Y/N"
-               ACCEPT ALLOW-UNDERFLOW
-               IF ALLOW-UNDERFLOW EQUALS "Y" THEN
-                   DISPLAY "SUCCESSFULLY AMENDED ENTRY: "
-      -            WORD-TO-DICTATE
-                   DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
-      -                    " OCCURRENCES OF: "WORD-ENTRY(I)
-               ELSE IF ALLOW-UNDERFLOW EQUALS "N" THEN
-                   MOVE ZERO TO WORD-COUNTER(I)
-                   DISPLAY "SUCCESSFULLY AMENDED ENTRY: "
+           MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT.
+           MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-OLD-TEXT.
+           COMPUTE WORD-COUNTER(I) = DICTATE-AMT
+               ON SIZE ERROR
+                   DISPLAY "TALLY OVERFLOW. DICTATE REJECTED FOR: "
       -                    WORD-TO-DICTATE
-                   DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+                   DISPLAY "TALLY UNCHANGED: " WORD-COUNTER(I)
       -                    " OCCURRENCES OF: "WORD-ENTRY(I)
+               NOT ON SIZE ERROR
+               IF WORD-COUNTER(I) IS LESS THAN ZERO THEN
+                   DISPLAY "NEGATIVE TALLY NUMBER DETECTED. ALLOW"
+      -            " UNDERFLOW? Y/N"
+                   ACCEPT ALLOW-UNDERFLOW
+                   IF ALLOW-UNDERFLOW EQUALS "Y" THEN
+                       DISPLAY "SUCCESSFULLY DICTATED ENTRY: "
+      -                WORD-TO-DICTATE
+                       DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+      -                        " OCCURRENCES OF: "WORD-ENTRY(I)
+                   ELSE IF ALLOW-UNDERFLOW EQUALS "N" THEN
+                       MOVE ZERO TO WORD-COUNTER(I)
+                       DISPLAY "SUCCESSFULLY DICTATED ENTRY: "
+      -                        WORD-TO-DICTATE
+                       DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+      -                        " OCCURRENCES OF: "WORD-ENTRY(I)
+                   ELSE
+                       MOVE ZERO TO WORD-COUNTER(I)
+                       DISPLAY "INPUT NOT RECOGNIZED. UNDERFLOW"
+      -                " ASSUMED TO BE DISALLOWED."
+                       DISPLAY "SUCCESSFULLY DICTATED ENTRY: "
+      -                        WORD-TO-DICTATE
+                       DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
+      -                        " OCCURRENCES OF: "WORD-ENTRY(I)
+                   END-IF
                ELSE
-                   MOVE ZERO TO WORD-COUNTER(I)
-                   DISPLAY "INPUT NOT RECOGNIZED. UNDERFLOW ASSUMED TO"
-      -            " BE DISALLOWED."
-                   DISPLAY "SUCCESSFULLY AMENDED ENTRY: "
+                   DISPLAY "SUCCESSFULLY DICTATED ENTRY: "
       -                    WORD-TO-DICTATE
                    DISPLAY "TALLY UPDATED: " WORD-COUNTER(I)
       -                    " OCCURRENCES OF: "WORD-ENTRY(I)
+               END-IF
+               MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT
+               MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-NEW-TEXT
+               MOVE "DICTATE" TO AUDIT-ACTION
+               MOVE WORD-TO-DICTATE TO AUDIT-WORD
+               PERFORM AUDIT-LOG-WRITE
+           END-COMPUTE.
            INITIALIZE DICTATE-AMT.
            INITIALIZE WORD-TO-DICTATE.
        REPLACE-PROCEDURE.
@@ -282,22 +698,75 @@
        REPLACE-SEARCH.
            DISPLAY "__________________________________________________"
            SET I TO 1.
-           SEARCH DICT-ENTRY
-               AT END
-                   DISPLAY "NOT IN EXISTING DICTIONARY: "
-      -                    WORD-TO-REPLACE
-                   DISPLAY "REPLACE UNSUCCESSFUL."
-               WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-REPLACE
-                   DISPLAY "AT INDEX: "I", ENTRY FOUND: "WORD-ENTRY(I)
-                   PERFORM REPLACE-WORD
-           END-SEARCH.
+           IF CASE-SENSITIVE-MODE EQUALS "Y" THEN
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-REPLACE
+                       DISPLAY "REPLACE UNSUCCESSFUL."
+                   WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-REPLACE
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM REPLACE-WORD
+               END-SEARCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WORD-TO-REPLACE)
+      -            TO UC-LOOKUP-WORD
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-REPLACE
+                       DISPLAY "REPLACE UNSUCCESSFUL."
+                   WHEN FUNCTION UPPER-CASE(WORD-ENTRY(I))
+      -                    EQUAL TO UC-LOOKUP-WORD
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM REPLACE-WORD
+               END-SEARCH
+           END-IF.
            INITIALIZE TEMP-WORD.
            DISPLAY "__________________________________________________".
            DISPLAY " "
            DISPLAY " ".
        REPLACE-WORD.
-           MOVE REPLACED-WITH TO WORD-ENTRY(I).
-           DISPLAY "SUCCESSFULLY REPLACED ENTRY TO: " WORD-ENTRY(I).
+           SET REPLACE-DUP-FLAG TO 0.
+           CALL "LOC-PROG" USING DICT, REPLACED-WITH, REPLACE-DUP-FLAG,
+      -                          REPLACE-DUP-PTR, CASE-SENSITIVE-MODE.
+           MOVE WORD-TO-REPLACE TO AUDIT-OLD-TEXT.
+           IF REPLACE-DUP-FLAG EQUALS 1 AND REPLACE-DUP-PTR NOT EQUAL
+              TO I THEN
+               ADD WORD-COUNTER(I) TO WORD-COUNTER(REPLACE-DUP-PTR)
+                   ON SIZE ERROR
+                       DISPLAY "TALLY OVERFLOW. REPLACE REJECTED FOR:"
+      -                        " " WORD-TO-REPLACE
+                       DISPLAY "TALLY UNCHANGED: "
+      -                        WORD-COUNTER(REPLACE-DUP-PTR)
+      -                        " OCCURRENCES OF: "
+      -                        WORD-ENTRY(REPLACE-DUP-PTR)
+                   NOT ON SIZE ERROR
+                       DISPLAY "ENTRY ALREADY EXISTS. MERGED INTO: "
+      -                        WORD-ENTRY(REPLACE-DUP-PTR)
+                       DISPLAY "TALLY UPDATED: "
+      -                        WORD-COUNTER(REPLACE-DUP-PTR)
+      -                        " OCCURRENCES OF: "
+      -                        WORD-ENTRY(REPLACE-DUP-PTR)
+                       MOVE "//////////////" TO WORD-ENTRY(I)
+                       INITIALIZE WORD-COUNTER(I)
+                       ADD 1 TO WORDS-DELETED
+                       MOVE WORD-ENTRY(REPLACE-DUP-PTR)
+      -                    TO AUDIT-NEW-TEXT
+                       MOVE "REPLACE" TO AUDIT-ACTION
+                       MOVE WORD-TO-REPLACE TO AUDIT-WORD
+                       PERFORM AUDIT-LOG-WRITE
+               END-ADD
+           ELSE
+               MOVE REPLACED-WITH TO WORD-ENTRY(I)
+               DISPLAY "SUCCESSFULLY REPLACED ENTRY TO: " WORD-ENTRY(I)
+               MOVE WORD-ENTRY(I) TO AUDIT-NEW-TEXT
+               MOVE "REPLACE" TO AUDIT-ACTION
+               MOVE WORD-TO-REPLACE TO AUDIT-WORD
+               PERFORM AUDIT-LOG-WRITE
+           END-IF.
            INITIALIZE WORD-TO-REPLACE.
            INITIALIZE REPLACED-WITH.
        DELETE-PROCEDURE.
@@ -310,23 +779,48 @@
        DELETE-SEARCH.
            DISPLAY "__________________________________________________"
            SET I TO 1.
-           SEARCH DICT-ENTRY
-               AT END
-                   DISPLAY "NOT IN EXISTING DICTIONARY: " WORD-TO-DELETE
-                   DISPLAY "DELETE UNSUCCESSFUL."
-               WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-DELETE
-                   DISPLAY "AT INDEX: "I", ENTRY FOUND: "WORD-ENTRY(I)
-                   PERFORM DELETE-WORD
-           END-SEARCH.
+           IF CASE-SENSITIVE-MODE EQUALS "Y" THEN
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-DELETE
+                       DISPLAY "DELETE UNSUCCESSFUL."
+                   WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-DELETE
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM DELETE-WORD
+               END-SEARCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WORD-TO-DELETE)
+      -            TO UC-LOOKUP-WORD
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-DELETE
+                       DISPLAY "DELETE UNSUCCESSFUL."
+                   WHEN FUNCTION UPPER-CASE(WORD-ENTRY(I))
+      -                    EQUAL TO UC-LOOKUP-WORD
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM DELETE-WORD
+               END-SEARCH
+           END-IF.
            INITIALIZE TEMP-WORD.
            DISPLAY "__________________________________________________".
            DISPLAY " "
            DISPLAY " ".
        DELETE-WORD.
+           MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT.
+           MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-OLD-TEXT.
            MOVE "//////////////" TO WORD-ENTRY(I).
            INITIALIZE WORD-COUNTER(I).
            ADD 1 TO WORDS-DELETED.
            DISPLAY "SUCCESSFULLY DELETED ENTRY: " WORD-TO-DELETE.
+           MOVE "DELETE" TO AUDIT-ACTION.
+           MOVE WORD-TO-DELETE TO AUDIT-WORD.
+           MOVE ZERO TO AUDIT-NUMERIC-EDIT.
+           MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-NEW-TEXT.
+           PERFORM AUDIT-LOG-WRITE.
            INITIALIZE WORD-TO-DELETE.
        MERGE-PROCEDURE.
            SET MERGE-FLAG1 TO 0.
@@ -344,9 +838,9 @@
            DISPLAY " ".
            DISPLAY " ".
            CALL "LOC-PROG" USING DICT, WORD-TO-MERGE1, MERGE-FLAG1,
-      -                            MERGE-PTR1.
+      -                            MERGE-PTR1, CASE-SENSITIVE-MODE.
            CALL "LOC-PROG" USING DICT, WORD-TO-MERGE2, MERGE-FLAG2,
-      -                            MERGE-PTR2.
+      -                            MERGE-PTR2, CASE-SENSITIVE-MODE.
            IF MERGE-FLAG1 EQUALS 1 THEN
                IF MERGE-FLAG2 EQUALS 1 THEN
                    PERFORM MERGE-WORDS
@@ -354,14 +848,30 @@
                DISPLAY "WORD(S) NOT FOUND. MERGE UNSUCCESSFUL."
            END-IF.
        MERGE-WORDS.
-           MOVE WORD-ENTRY(MERGE-PTR1) TO WORD-ENTRY(MERGE-PTR2).
-           ADD WORD-COUNTER(MERGE-PTR1) TO WORD-COUNTER(MERGE-PTR2).
-           DISPLAY "SUCCESSFULLY MERGED ENTRY: " WORD-ENTRY(MERGE-PTR1)
-      -            " WITH ENTRY: " WORD-ENTRY(MERGE-PTR2).
-           DISPLAY "TALLY UPDATED: " WORD-COUNTER(MERGE-PTR2)
-      -            " OCCURRENCES OF: " WORD-ENTRY(MERGE-PTR2)
-           MOVE "//////////////" TO WORD-ENTRY(MERGE-PTR1).
-           INITIALIZE WORD-COUNTER(MERGE-PTR1).
+           MOVE WORD-COUNTER(MERGE-PTR2) TO AUDIT-NUMERIC-EDIT.
+           MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-OLD-TEXT.
+           MOVE WORD-ENTRY(MERGE-PTR1) TO AUDIT-WORD.
+           ADD WORD-COUNTER(MERGE-PTR1) TO WORD-COUNTER(MERGE-PTR2)
+               ON SIZE ERROR
+                   DISPLAY "TALLY OVERFLOW. MERGE REJECTED FOR: "
+      -                    WORD-ENTRY(MERGE-PTR1)
+                   DISPLAY "TALLY UNCHANGED: " WORD-COUNTER(MERGE-PTR2)
+      -                    " OCCURRENCES OF: " WORD-ENTRY(MERGE-PTR2)
+               NOT ON SIZE ERROR
+                   MOVE WORD-ENTRY(MERGE-PTR1) TO WORD-ENTRY(MERGE-PTR2)
+                   DISPLAY "SUCCESSFULLY MERGED ENTRY: "
+      -                    WORD-ENTRY(MERGE-PTR1)
+      -                    " WITH ENTRY: " WORD-ENTRY(MERGE-PTR2)
+                   DISPLAY "TALLY UPDATED: " WORD-COUNTER(MERGE-PTR2)
+      -                    " OCCURRENCES OF: " WORD-ENTRY(MERGE-PTR2)
+                   MOVE "//////////////" TO WORD-ENTRY(MERGE-PTR1)
+                   INITIALIZE WORD-COUNTER(MERGE-PTR1)
+                   MOVE WORD-COUNTER(MERGE-PTR2) TO AUDIT-NUMERIC-EDIT
+                   MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT)
+      -                TO AUDIT-NEW-TEXT
+                   MOVE "MERGE" TO AUDIT-ACTION
+                   PERFORM AUDIT-LOG-WRITE
+           END-ADD.
        SPLIT-PROCEDURE.
            DISPLAY " ".
            DISPLAY " ".
@@ -382,31 +892,98 @@
        SPLIT-SEARCH.
            DISPLAY "__________________________________________________"
            SET I TO 1.
-           SEARCH DICT-ENTRY
-               AT END
-                   DISPLAY "NOT IN EXISTING DICTIONARY: " WORD-TO-SPLIT1
-                   DISPLAY "SPLIT UNSUCCESSFUL."
-               WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-SPLIT1
-                   DISPLAY "AT INDEX: "I", ENTRY FOUND: "WORD-ENTRY(I)
-                   PERFORM SPLIT-WORD
-           END-SEARCH.
+           IF CASE-SENSITIVE-MODE EQUALS "Y" THEN
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-SPLIT1
+                       DISPLAY "SPLIT UNSUCCESSFUL."
+                   WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-SPLIT1
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM SPLIT-WORD
+               END-SEARCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WORD-TO-SPLIT1)
+      -            TO UC-LOOKUP-WORD
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-SPLIT1
+                       DISPLAY "SPLIT UNSUCCESSFUL."
+                   WHEN FUNCTION UPPER-CASE(WORD-ENTRY(I))
+      -                    EQUAL TO UC-LOOKUP-WORD
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       PERFORM SPLIT-WORD
+               END-SEARCH
+           END-IF.
            INITIALIZE TEMP-WORD.
            DISPLAY "__________________________________________________".
            DISPLAY " "
            DISPLAY " ".
        SPLIT-WORD.
-           MOVE WORD-TO-SPLIT2 TO WORD-ENTRY(NEW-PTR).
-           MOVE SPLIT-AMT TO WORD-COUNTER(NEW-PTR).
-           SUBTRACT SPLIT-AMT FROM WORD-COUNTER(I).
-           DISPLAY "NEW ENTRY FROM SPLIT!".
-           DISPLAY WORD-COUNTER(NEW-PTR) " OCCURENCES OF: " WORD-ENTRY(N
-      -            EW-PTR).
-           ADD 1 TO NEW-PTR.
+           PERFORM FIND-FREE-SLOT.
+           IF FREE-SLOT-FOUND EQUALS "Y" THEN
+               MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT
+               MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-OLD-TEXT
+               MOVE WORD-TO-SPLIT2 TO WORD-ENTRY(FREE-SLOT-PTR)
+               MOVE SPLIT-AMT TO WORD-COUNTER(FREE-SLOT-PTR)
+               SUBTRACT SPLIT-AMT FROM WORD-COUNTER(I)
+               SUBTRACT 1 FROM WORDS-DELETED
+               DISPLAY "NEW ENTRY FROM SPLIT! (REUSED A RECLAIMED SLOT)"
+               DISPLAY WORD-COUNTER(FREE-SLOT-PTR) " OCCURENCES OF: "
+      -                WORD-ENTRY(FREE-SLOT-PTR)
+               MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT
+               MOVE SPLIT-AMT TO AUDIT-NUMERIC-EDIT2
+               STRING FUNCTION TRIM(AUDIT-NUMERIC-EDIT)
+      -                DELIMITED BY SIZE
+                  " SPLIT-TO=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WORD-TO-SPLIT2)
+      -                DELIMITED BY SIZE
+                  " AMT=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-NUMERIC-EDIT2)
+      -                DELIMITED BY SIZE
+                  INTO AUDIT-NEW-TEXT
+               MOVE "SPLIT" TO AUDIT-ACTION
+               MOVE WORD-TO-SPLIT1 TO AUDIT-WORD
+               PERFORM AUDIT-LOG-WRITE
+           ELSE
+           IF NEW-PTR IS GREATER THAN TABLE-SIZE THEN
+               DISPLAY "DICTIONARY FULL. CANNOT SPLIT OFF NEW ENTRY: "
+      -                WORD-TO-SPLIT2
+           ELSE
+               MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT
+               MOVE FUNCTION TRIM(AUDIT-NUMERIC-EDIT) TO AUDIT-OLD-TEXT
+               MOVE WORD-TO-SPLIT2 TO WORD-ENTRY(NEW-PTR)
+               MOVE SPLIT-AMT TO WORD-COUNTER(NEW-PTR)
+               SUBTRACT SPLIT-AMT FROM WORD-COUNTER(I)
+               DISPLAY "NEW ENTRY FROM SPLIT!"
+               DISPLAY WORD-COUNTER(NEW-PTR) " OCCURENCES OF: "
+      -                WORD-ENTRY(NEW-PTR)
+               ADD 1 TO NEW-PTR
+               MOVE WORD-COUNTER(I) TO AUDIT-NUMERIC-EDIT
+               MOVE SPLIT-AMT TO AUDIT-NUMERIC-EDIT2
+               STRING FUNCTION TRIM(AUDIT-NUMERIC-EDIT)
+      -                DELIMITED BY SIZE
+                  " SPLIT-TO=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WORD-TO-SPLIT2)
+      -                DELIMITED BY SIZE
+                  " AMT=" DELIMITED BY SIZE
+                  FUNCTION TRIM(AUDIT-NUMERIC-EDIT2)
+      -                DELIMITED BY SIZE
+                  INTO AUDIT-NEW-TEXT
+               MOVE "SPLIT" TO AUDIT-ACTION
+               MOVE WORD-TO-SPLIT1 TO AUDIT-WORD
+               PERFORM AUDIT-LOG-WRITE
+           END-IF
+           END-IF.
        EXIT-PROCEDURE.
            DISPLAY " "
            DISPLAY " "
            DISPLAY "__________________________________________________"
            DISPLAY "EXIT DETECTED. PRESS ENTER TO END PROGRAM."
            ACCEPT OMITTED.
+           PERFORM SAVE-DICT.
            STOP RUN.
        END PROGRAM COUNTER.
