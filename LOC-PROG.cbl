@@ -11,28 +11,48 @@
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
        01 DICT.
-           05 DICT-ENTRY OCCURS 1000 TIMES INDEXED BY I.
+           05 DICT-ENTRY OCCURS 5000 TIMES INDEXED BY I.
                10 WORD-ENTRY PIC X(100).
                10 WORD-COUNTER PIC S999.
 
        77 WORD-TO-ACTIONX PIC X(100).
        77 ACTION-FLAGX PIC 9.
        77 ACTION-PTRX PIC S9999999.
+       77 CASE-MODEX PIC X(1).
+       77 UC-LOOKUP-WORDX PIC X(100).
        PROCEDURE DIVISION USING DICT, WORD-TO-ACTIONX, ACTION-FLAGX,
-      -                         ACTION-PTRX.
+      -                         ACTION-PTRX, CASE-MODEX.
        MAIN-PROCEDURE.
            DISPLAY "__________________________________________________"
            SET I TO 1.
-           SEARCH DICT-ENTRY
-               AT END
-                   DISPLAY "NOT IN EXISTING DICTIONARY: "
-      -                    WORD-TO-ACTIONX
-                   DISPLAY "MERGE UNSUCCESSFUL."
-               WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-ACTIONX
-                   DISPLAY "AT INDEX: "I", ENTRY FOUND: "WORD-ENTRY(I)
-                   SET ACTION-FLAGX TO 1
-                   SET ACTION-PTRX TO I
-           END-SEARCH.
+           IF CASE-MODEX EQUALS "Y" THEN
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-ACTIONX
+                       DISPLAY "MERGE UNSUCCESSFUL."
+                   WHEN WORD-ENTRY(I) EQUAL TO WORD-TO-ACTIONX
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       SET ACTION-FLAGX TO 1
+                       SET ACTION-PTRX TO I
+               END-SEARCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE(WORD-TO-ACTIONX)
+      -            TO UC-LOOKUP-WORDX
+               SEARCH DICT-ENTRY
+                   AT END
+                       DISPLAY "NOT IN EXISTING DICTIONARY: "
+      -                        WORD-TO-ACTIONX
+                       DISPLAY "MERGE UNSUCCESSFUL."
+                   WHEN FUNCTION UPPER-CASE(WORD-ENTRY(I))
+      -                    EQUAL TO UC-LOOKUP-WORDX
+                       DISPLAY "AT INDEX: "I", ENTRY FOUND: "
+      -                        WORD-ENTRY(I)
+                       SET ACTION-FLAGX TO 1
+                       SET ACTION-PTRX TO I
+               END-SEARCH
+           END-IF.
            DISPLAY "__________________________________________________".
            DISPLAY " "
            DISPLAY " ".
